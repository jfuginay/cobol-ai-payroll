@@ -10,69 +10,302 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "employee-data.dat"
+           SELECT RAW-EMPLOYEE-FILE ASSIGN TO "employee-data.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALID-EMPLOYEE-FILE ASSIGN TO "employee-valid.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employee-sorted.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "sortwork.dat".
+           SELECT EXCEPTIONS-FILE ASSIGN TO "payroll-exceptions.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT REPORT-FILE ASSIGN TO "payroll-report.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT YTD-FILE ASSIGN TO "ytd-data.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT STATE-TAX-FILE ASSIGN TO "state-tax-table.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-FILE ASSIGN TO "summary-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIRECT-DEPOSIT-FILE ASSIGN TO "direct-deposit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "restart-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT GARNISHMENT-FILE ASSIGN TO "garnishment-data.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RAW-EMPLOYEE-FILE.
+       01  RAW-EMPLOYEE-RECORD.
+           05  RAW-EMP-ID          PIC 9(5).
+           05  RAW-EMP-NAME        PIC X(30).
+           05  RAW-EMP-HOURLY-RATE PIC 999V99.
+           05  RAW-EMP-HOURS-WORKED PIC S999V99
+                               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  RAW-EMP-STATE       PIC XX.
+           05  RAW-EMP-STATUS      PIC X.
+           05  RAW-EMP-ALLOWANCES  PIC 9.
+           05  RAW-EMP-BANK-ROUTING PIC 9(9).
+           05  RAW-EMP-BANK-ACCOUNT PIC X(17).
+           05  RAW-EMP-DEPT        PIC X(4).
+           05  RAW-EMP-ORIG-PAY-DATE PIC 9(8).
+
+       FD  VALID-EMPLOYEE-FILE.
+       01  VALID-EMPLOYEE-RECORD.
+           05  VALID-EMP-ID        PIC 9(5).
+           05  VALID-EMP-NAME      PIC X(30).
+           05  VALID-EMP-HOURLY-RATE PIC 999V99.
+           05  VALID-EMP-HOURS-WORKED PIC S999V99
+                               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  VALID-EMP-STATE     PIC XX.
+           05  VALID-EMP-STATUS    PIC X.
+           05  VALID-EMP-ALLOWANCES PIC 9.
+           05  VALID-EMP-BANK-ROUTING PIC 9(9).
+           05  VALID-EMP-BANK-ACCOUNT PIC X(17).
+           05  VALID-EMP-DEPT      PIC X(4).
+           05  VALID-EMP-ORIG-PAY-DATE PIC 9(8).
+
        FD  EMPLOYEE-FILE.
        01  EMPLOYEE-RECORD.
            05  EMP-ID              PIC 9(5).
            05  EMP-NAME            PIC X(30).
            05  EMP-HOURLY-RATE     PIC 999V99.
-           05  EMP-HOURS-WORKED    PIC 999V99.
+           05  EMP-HOURS-WORKED    PIC S999V99
+                               SIGN IS TRAILING SEPARATE CHARACTER.
            05  EMP-STATE           PIC XX.
            05  EMP-STATUS          PIC X.
            05  EMP-ALLOWANCES      PIC 9.
-       
+           05  EMP-BANK-ROUTING    PIC 9(9).
+           05  EMP-BANK-ACCOUNT    PIC X(17).
+           05  EMP-DEPT            PIC X(4).
+           05  EMP-ORIG-PAY-DATE   PIC 9(8).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SRT-EMP-ID          PIC 9(5).
+           05  SRT-EMP-NAME        PIC X(30).
+           05  SRT-EMP-HOURLY-RATE PIC 999V99.
+           05  SRT-EMP-HOURS-WORKED PIC S999V99
+                               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  SRT-EMP-STATE       PIC XX.
+           05  SRT-EMP-STATUS      PIC X.
+           05  SRT-EMP-ALLOWANCES  PIC 9.
+           05  SRT-EMP-BANK-ROUTING PIC 9(9).
+           05  SRT-EMP-BANK-ACCOUNT PIC X(17).
+           05  SRT-EMP-DEPT        PIC X(4).
+           05  SRT-EMP-ORIG-PAY-DATE PIC 9(8).
+
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-LINE          PIC X(101).
+
+       FD  STATE-TAX-FILE.
+       01  STATE-TAX-FILE-LINE.
+           05  STF-STATE-CODE      PIC XX.
+           05  STF-STATE-RATE      PIC V9999.
+           05  STF-LOCAL-FLAG      PIC X.
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-LINE            PIC X(80).
+
+       FD  DIRECT-DEPOSIT-FILE.
+       01  DIRECT-DEPOSIT-RECORD.
+           05  DD-RECORD-TYPE-CODE  PIC X VALUE "6".
+           05  DD-TRANSACTION-CODE  PIC X(2) VALUE "22".
+           05  DD-RECEIVING-DFI-ID  PIC 9(8).
+           05  DD-CHECK-DIGIT       PIC 9.
+           05  DD-DFI-ACCOUNT-NUMBER PIC X(17).
+           05  DD-AMOUNT            PIC 9(10).
+           05  DD-INDIVIDUAL-ID-NUMBER PIC X(15).
+           05  DD-INDIVIDUAL-NAME   PIC X(22).
+           05  DD-DISCRETIONARY-DATA PIC X(2).
+           05  DD-ADDENDA-INDICATOR PIC X VALUE "0".
+           05  DD-TRACE-NUMBER      PIC 9(15).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE.
+           05  CKPT-EMP-DEPT        PIC X(4).
+           05  CKPT-EMP-ID          PIC 9(5).
+           05  CKPT-TOTAL-GROSS-PAY PIC S9(8)V99
+                               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CKPT-TOTAL-FEDERAL-TAX PIC S9(8)V99
+                               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CKPT-TOTAL-STATE-TAX PIC S9(8)V99
+                               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CKPT-TOTAL-FICA     PIC S9(8)V99
+                               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CKPT-TOTAL-NET-PAY  PIC S9(8)V99
+                               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CKPT-TOTAL-EMP-COUNT PIC 9(5).
+           05  CKPT-DEPT-GROSS-TOTAL PIC S9(7)V99
+                               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CKPT-DEPT-DED-TOTAL PIC S9(7)V99
+                               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CKPT-DEPT-NET-TOTAL PIC S9(7)V99
+                               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CKPT-DEPT-EMP-COUNT  PIC 9(5).
+
+       FD  GARNISHMENT-FILE.
+       01  GARNISHMENT-FILE-LINE.
+           05  GRN-EMP-ID           PIC 9(5).
+           05  GRN-TYPE             PIC X(10).
+           05  GRN-AMOUNT-TYPE      PIC X.
+               88  GRN-IS-PERCENT          VALUE 'P'.
+           05  GRN-AMOUNT           PIC 9(5)V99.
+           05  GRN-PRIORITY         PIC 9.
+
        FD  REPORT-FILE.
        01  REPORT-LINE             PIC X(80).
-       
+
+       FD  YTD-FILE.
+       01  YTD-RECORD.
+           05  YTD-EMP-ID          PIC 9(5).
+           05  YTD-GROSS-YTD       PIC S9(7)V99.
+           05  YTD-SOC-SEC-YTD     PIC S9(7)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-EOF                  PIC X VALUE 'N'.
+       01  WS-YTD-STATUS           PIC XX VALUE "00".
+           88  YTD-OK                      VALUE "00".
+           88  YTD-NOT-FOUND                VALUE "23".
+       01  WS-YTD-WORK-AREA.
+           05  WS-OLD-CAPPED-WAGES PIC S9(7)V99.
+           05  WS-NEW-CAPPED-WAGES PIC S9(7)V99.
+       01  WS-RAW-EOF              PIC X VALUE 'N'.
+       01  WS-STATE-TAX-EOF        PIC X VALUE 'N'.
+       01  WS-COMMAND-LINE         PIC X(40) VALUE SPACES.
+       01  WS-COMMAND-TOKEN-1      PIC X(20) VALUE SPACES.
+       01  WS-COMMAND-TOKEN-2      PIC X(20) VALUE SPACES.
+       01  WS-RUN-OPTION           PIC X(20) VALUE SPACES.
+           88  RESTART-REQUESTED           VALUE "RESTART".
+           88  CORRECTION-REQUESTED        VALUE "CORRECTION".
+       01  WS-PAY-PERIOD-OPTION    PIC X(20) VALUE SPACES.
+           88  PAY-PERIOD-WEEKLY           VALUE "WEEKLY".
+           88  PAY-PERIOD-BIWEEKLY         VALUE "BIWEEKLY".
+           88  PAY-PERIOD-SEMIMONTHLY      VALUE "SEMIMONTHLY".
+       01  WS-OT-THRESHOLD         PIC 999V99 VALUE 40.00.
+       01  WS-CHECKPOINT-DEPT      PIC X(4) VALUE SPACES.
+       01  WS-CHECKPOINT-EMP-ID    PIC 9(5) VALUE ZERO.
+       01  WS-CHECKPOINT-STATUS    PIC XX VALUE "00".
+           88  CHECKPOINT-FILE-OK          VALUE "00".
+       01  WS-CONTROL-TOTALS.
+           05  WS-TOTAL-GROSS-PAY  PIC S9(8)V99 VALUE ZERO.
+           05  WS-TOTAL-FEDERAL-TAX PIC S9(8)V99 VALUE ZERO.
+           05  WS-TOTAL-STATE-TAX  PIC S9(8)V99 VALUE ZERO.
+           05  WS-TOTAL-FICA       PIC S9(8)V99 VALUE ZERO.
+           05  WS-TOTAL-NET-PAY    PIC S9(8)V99 VALUE ZERO.
+           05  WS-TOTAL-EMP-COUNT  PIC 9(5) VALUE ZERO.
+       01  DSP-SUMMARY-AMOUNTS.
+           05  DSP-TOT-GROSS-PAY   PIC $$,$$$,$$9.99-.
+           05  DSP-TOT-FEDERAL-TAX PIC $$,$$$,$$9.99-.
+           05  DSP-TOT-STATE-TAX   PIC $$,$$$,$$9.99-.
+           05  DSP-TOT-FICA        PIC $$,$$$,$$9.99-.
+           05  DSP-TOT-NET-PAY     PIC $$,$$$,$$9.99-.
+           05  DSP-TOT-EMP-COUNT   PIC ZZZZ9.
+       01  WS-DEPT-BREAK-SWITCHES.
+           05  WS-FIRST-RECORD-SW  PIC X VALUE 'Y'.
+               88  FIRST-RECORD            VALUE 'Y'.
+           05  WS-PREV-DEPT        PIC X(4) VALUE SPACES.
+           05  WS-EMPLOYEE-PROCESSED-SW PIC X VALUE 'N'.
+               88  EMPLOYEE-PROCESSED-THIS-RUN VALUE 'Y'.
+       01  WS-DEPT-TOTALS.
+           05  WS-DEPT-GROSS-TOTAL PIC S9(7)V99 VALUE ZERO.
+           05  WS-DEPT-DED-TOTAL   PIC S9(7)V99 VALUE ZERO.
+           05  WS-DEPT-NET-TOTAL   PIC S9(7)V99 VALUE ZERO.
+           05  WS-DEPT-EMP-COUNT   PIC 9(5) VALUE ZERO.
+       01  DSP-DEPT-AMOUNTS.
+           05  DSP-DEPT-GROSS      PIC $$,$$$,$$9.99-.
+           05  DSP-DEPT-DED        PIC $$,$$$,$$9.99-.
+           05  DSP-DEPT-NET        PIC $$,$$$,$$9.99-.
+           05  DSP-DEPT-EMP-COUNT  PIC ZZZZ9.
+       01  WS-VALIDATION-SWITCHES.
+           05  WS-REJECT-SW        PIC X VALUE 'N'.
+               88  RECORD-REJECTED         VALUE 'Y'.
+           05  WS-REJECT-REASON    PIC X(40) VALUE SPACES.
+       01  WS-VALIDATION-COUNTERS.
+           05  WS-ACCEPTED-COUNT   PIC 9(5) VALUE ZERO.
+           05  WS-REJECTED-COUNT   PIC 9(5) VALUE ZERO.
+       01  WS-MAX-HOURS-WORKED     PIC 999V99 VALUE 080.00.
+       01  WS-MIN-HOURS-WORKED     PIC S999V99 VALUE -080.00.
+       01  WS-MAX-HOURLY-RATE      PIC 999V99 VALUE 200.00.
+       01  WS-STATE-TAX-TABLE-CTL.
+           05  WS-STATE-TABLE-COUNT PIC 999 VALUE ZERO.
+           05  WS-STATE-TABLE-MAX   PIC 999 VALUE 51.
+       01  STATE-TAX-TABLE.
+           05  STATE-TAX-ENTRY OCCURS 51 TIMES
+                               INDEXED BY WS-VALID-STATE-IDX.
+               10  ST-STATE-CODE   PIC XX.
+               10  ST-STATE-RATE   PIC V9999.
+               10  ST-LOCAL-FLAG   PIC X.
+                   88  ST-HAS-LOCAL-TAX     VALUE 'Y'.
+       01  WS-GARNISHMENT-EOF      PIC X VALUE 'N'.
+       01  WS-GARNISHMENT-TABLE-CTL.
+           05  WS-GARNISHMENT-TABLE-COUNT PIC 999 VALUE ZERO.
+           05  WS-GARNISHMENT-TABLE-MAX   PIC 999 VALUE 200.
+       01  GARNISHMENT-TABLE.
+           05  GARNISHMENT-ENTRY OCCURS 200 TIMES
+                               INDEXED BY WS-GARNISHMENT-IDX.
+               10  GT-EMP-ID       PIC 9(5).
+               10  GT-TYPE         PIC X(10).
+               10  GT-AMOUNT-TYPE  PIC X.
+                   88  GT-IS-PERCENT        VALUE 'P'.
+               10  GT-AMOUNT       PIC 9(5)V99.
+               10  GT-PRIORITY     PIC 9.
+       01  WS-GARNISHMENT-CALC.
+           05  WS-GARNISHMENT-TOTAL   PIC 9(5)V99 VALUE ZERO.
+           05  WS-PRIORITY-LEVEL      PIC 9.
+           05  WS-CURRENT-GARNISHMENT-AMT PIC 9(5)V99 VALUE ZERO.
+       01  DSP-EMP-GRN-AMOUNT         PIC $$,$$9.99.
+       01  WS-EMP-GARNISHMENTS.
+           05  WS-EMP-GARNISHMENT-COUNT PIC 9 VALUE ZERO.
+           05  WS-EMP-GARNISHMENT-LIST OCCURS 9 TIMES
+                               INDEXED BY WS-EMP-GRN-IDX.
+               10  EMP-GRN-TYPE    PIC X(10).
+               10  EMP-GRN-AMOUNT  PIC 9(5)V99.
        01  WS-CURRENT-DATE.
            05  WS-YEAR             PIC 9(4).
            05  WS-MONTH            PIC 99.
            05  WS-DAY              PIC 99.
        
        01  PAYROLL-CALCULATIONS.
-           05  WS-REGULAR-HOURS    PIC 999V99.
-           05  WS-OVERTIME-HOURS   PIC 999V99.
-           05  WS-REGULAR-PAY      PIC 9(5)V99.
-           05  WS-OVERTIME-PAY     PIC 9(5)V99.
-           05  WS-GROSS-PAY        PIC 9(5)V99.
-           05  WS-FEDERAL-TAX      PIC 9(5)V99.
-           05  WS-STATE-TAX        PIC 9(5)V99.
-           05  WS-SOC-SEC          PIC 9(5)V99.
-           05  WS-MEDICARE         PIC 9(5)V99.
-           05  WS-TOTAL-DED        PIC 9(5)V99.
-           05  WS-NET-PAY          PIC 9(5)V99.
-       
+           05  WS-REGULAR-HOURS    PIC S999V99.
+           05  WS-OVERTIME-HOURS   PIC S999V99.
+           05  WS-REGULAR-PAY      PIC S9(5)V99.
+           05  WS-OVERTIME-PAY     PIC S9(5)V99.
+           05  WS-GROSS-PAY        PIC S9(5)V99.
+           05  WS-FEDERAL-TAX      PIC S9(5)V99.
+           05  WS-STATE-TAX        PIC S9(5)V99.
+           05  WS-LOCAL-TAX        PIC S9(5)V99.
+           05  WS-SOC-SEC          PIC S9(5)V99.
+           05  WS-MEDICARE         PIC S9(5)V99.
+           05  WS-TOTAL-DED        PIC S9(5)V99.
+           05  WS-NET-PAY          PIC S9(5)V99.
+
        01  TAX-RATES.
            05  FEDERAL-RATE        PIC V999 VALUE .120.
-           05  CA-STATE-RATE       PIC V999 VALUE .060.
-           05  NY-STATE-RATE       PIC V999 VALUE .065.
-           05  TX-STATE-RATE       PIC V999 VALUE .000.
-           05  FL-STATE-RATE       PIC V999 VALUE .000.
-           05  WA-STATE-RATE       PIC V999 VALUE .000.
            05  SOC-SEC-RATE        PIC V9999 VALUE .0620.
            05  MEDICARE-RATE       PIC V9999 VALUE .0145.
-       
+           05  SOC-SEC-WAGE-BASE   PIC 9(7)V99 VALUE 168600.00.
+           05  LOCAL-TAX-RATE      PIC V9999 VALUE .0100.
+
        01  DISPLAY-AMOUNTS.
-           05  DSP-REGULAR-HOURS   PIC ZZ9.99.
+           05  DSP-REGULAR-HOURS   PIC ZZ9.99-.
            05  DSP-OVERTIME-HOURS  PIC ZZ9.99.
            05  DSP-HOURLY-RATE     PIC $$$9.99.
-           05  DSP-REGULAR-PAY     PIC $$,$$9.99.
+           05  DSP-REGULAR-PAY     PIC $$,$$9.99-.
            05  DSP-OVERTIME-PAY    PIC $$,$$9.99.
-           05  DSP-GROSS-PAY       PIC $$,$$9.99.
-           05  DSP-FEDERAL-TAX     PIC $$,$$9.99.
-           05  DSP-STATE-TAX       PIC $$,$$9.99.
-           05  DSP-SOC-SEC         PIC $$,$$9.99.
-           05  DSP-MEDICARE        PIC $$,$$9.99.
-           05  DSP-TOTAL-DED       PIC $$,$$9.99.
-           05  DSP-NET-PAY         PIC $$,$$9.99.
+           05  DSP-GROSS-PAY       PIC $$,$$9.99-.
+           05  DSP-FEDERAL-TAX     PIC $$,$$9.99-.
+           05  DSP-STATE-TAX       PIC $$,$$9.99-.
+           05  DSP-LOCAL-TAX       PIC $$,$$9.99-.
+           05  DSP-SOC-SEC         PIC $$,$$9.99-.
+           05  DSP-MEDICARE        PIC $$,$$9.99-.
+           05  DSP-TOTAL-DED       PIC $$,$$9.99-.
+           05  DSP-NET-PAY         PIC $$,$$9.99-.
        
        01  REPORT-HEADER.
            05  FILLER              PIC X(35) VALUE
@@ -85,32 +318,418 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZATION
+           PERFORM VALIDATE-EMPLOYEES UNTIL WS-RAW-EOF = 'Y'
+           PERFORM START-VALIDATED-RUN
            PERFORM PROCESS-EMPLOYEES UNTIL WS-EOF = 'Y'
+           IF EMPLOYEE-PROCESSED-THIS-RUN
+               PERFORM PRINT-DEPT-SUBTOTAL
+           END-IF
+           PERFORM PRINT-SUMMARY-REPORT
            PERFORM TERMINATION
            STOP RUN.
-       
+
        INITIALIZATION.
-           OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT REPORT-FILE
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+               INTO WS-COMMAND-TOKEN-1 WS-COMMAND-TOKEN-2
+           END-UNSTRING
+           PERFORM CLASSIFY-COMMAND-TOKENS
+           IF WS-PAY-PERIOD-OPTION = SPACES
+               MOVE "WEEKLY" TO WS-PAY-PERIOD-OPTION
+           END-IF
+           PERFORM DETERMINE-OT-THRESHOLD
+           OPEN INPUT RAW-EMPLOYEE-FILE
+           OPEN OUTPUT VALID-EMPLOYEE-FILE
+           OPEN OUTPUT EXCEPTIONS-FILE
+           IF RESTART-REQUESTED OR CORRECTION-REQUESTED
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND DIRECT-DEPOSIT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT DIRECT-DEPOSIT-FILE
+           END-IF
+           PERFORM OPEN-YTD-FILE
+           OPEN INPUT STATE-TAX-FILE
+           PERFORM READ-STATE-TAX-RECORD
+           PERFORM LOAD-STATE-TAX-ENTRY UNTIL WS-STATE-TAX-EOF = 'Y'
+           CLOSE STATE-TAX-FILE
+           OPEN INPUT GARNISHMENT-FILE
+           PERFORM READ-GARNISHMENT-RECORD
+           PERFORM LOAD-GARNISHMENT-ENTRY UNTIL WS-GARNISHMENT-EOF = 'Y'
+           CLOSE GARNISHMENT-FILE
+           IF RESTART-REQUESTED
+               PERFORM LOAD-CHECKPOINT
+           END-IF
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           PERFORM READ-RAW-EMPLOYEE.
+
+       CLASSIFY-COMMAND-TOKENS.
+           EVALUATE WS-COMMAND-TOKEN-1
+               WHEN "RESTART"
+                   MOVE WS-COMMAND-TOKEN-1 TO WS-RUN-OPTION
+               WHEN "CORRECTION"
+                   MOVE WS-COMMAND-TOKEN-1 TO WS-RUN-OPTION
+               WHEN "WEEKLY"
+                   MOVE WS-COMMAND-TOKEN-1 TO WS-PAY-PERIOD-OPTION
+               WHEN "BIWEEKLY"
+                   MOVE WS-COMMAND-TOKEN-1 TO WS-PAY-PERIOD-OPTION
+               WHEN "SEMIMONTHLY"
+                   MOVE WS-COMMAND-TOKEN-1 TO WS-PAY-PERIOD-OPTION
+           END-EVALUATE
+           EVALUATE WS-COMMAND-TOKEN-2
+               WHEN "RESTART"
+                   MOVE WS-COMMAND-TOKEN-2 TO WS-RUN-OPTION
+               WHEN "CORRECTION"
+                   MOVE WS-COMMAND-TOKEN-2 TO WS-RUN-OPTION
+               WHEN "WEEKLY"
+                   MOVE WS-COMMAND-TOKEN-2 TO WS-PAY-PERIOD-OPTION
+               WHEN "BIWEEKLY"
+                   MOVE WS-COMMAND-TOKEN-2 TO WS-PAY-PERIOD-OPTION
+               WHEN "SEMIMONTHLY"
+                   MOVE WS-COMMAND-TOKEN-2 TO WS-PAY-PERIOD-OPTION
+           END-EVALUATE.
+
+       DETERMINE-OT-THRESHOLD.
+           EVALUATE TRUE
+               WHEN PAY-PERIOD-BIWEEKLY
+                   MOVE 80.00 TO WS-OT-THRESHOLD
+               WHEN PAY-PERIOD-SEMIMONTHLY
+                   MOVE 86.67 TO WS-OT-THRESHOLD
+               WHEN OTHER
+                   MOVE 40.00 TO WS-OT-THRESHOLD
+           END-EVALUATE
+           COMPUTE WS-MAX-HOURS-WORKED = WS-OT-THRESHOLD * 2
+           COMPUTE WS-MIN-HOURS-WORKED = WS-MAX-HOURS-WORKED * -1.
+
+       LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-EMP-ID
+           MOVE SPACES TO WS-CHECKPOINT-DEPT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-EMP-DEPT TO WS-CHECKPOINT-DEPT
+                       MOVE CKPT-EMP-ID TO WS-CHECKPOINT-EMP-ID
+                       MOVE CKPT-TOTAL-GROSS-PAY TO WS-TOTAL-GROSS-PAY
+                       MOVE CKPT-TOTAL-FEDERAL-TAX TO
+                           WS-TOTAL-FEDERAL-TAX
+                       MOVE CKPT-TOTAL-STATE-TAX TO WS-TOTAL-STATE-TAX
+                       MOVE CKPT-TOTAL-FICA TO WS-TOTAL-FICA
+                       MOVE CKPT-TOTAL-NET-PAY TO WS-TOTAL-NET-PAY
+                       MOVE CKPT-TOTAL-EMP-COUNT TO WS-TOTAL-EMP-COUNT
+                       MOVE CKPT-DEPT-GROSS-TOTAL TO WS-DEPT-GROSS-TOTAL
+                       MOVE CKPT-DEPT-DED-TOTAL TO WS-DEPT-DED-TOTAL
+                       MOVE CKPT-DEPT-NET-TOTAL TO WS-DEPT-NET-TOTAL
+                       MOVE CKPT-DEPT-EMP-COUNT TO WS-DEPT-EMP-COUNT
+                       MOVE CKPT-EMP-DEPT TO WS-PREV-DEPT
+                       MOVE 'N' TO WS-FIRST-RECORD-SW
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       OPEN-YTD-FILE.
+           OPEN I-O YTD-FILE
+           IF NOT YTD-OK
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF.
+
+       READ-STATE-TAX-RECORD.
+           READ STATE-TAX-FILE
+               AT END MOVE 'Y' TO WS-STATE-TAX-EOF
+           END-READ.
+
+       LOAD-STATE-TAX-ENTRY.
+           IF WS-STATE-TABLE-COUNT >= WS-STATE-TABLE-MAX
+               DISPLAY "STATE TAX TABLE FULL AT " WS-STATE-TABLE-MAX
+                       " ENTRIES -- REMAINING STATE-TAX-TABLE.DAT "
+                       "ROWS IGNORED"
+               MOVE 'Y' TO WS-STATE-TAX-EOF
+           ELSE
+               ADD 1 TO WS-STATE-TABLE-COUNT
+               MOVE STF-STATE-CODE TO
+                   ST-STATE-CODE (WS-STATE-TABLE-COUNT)
+               MOVE STF-STATE-RATE TO
+                   ST-STATE-RATE (WS-STATE-TABLE-COUNT)
+               MOVE STF-LOCAL-FLAG TO
+                   ST-LOCAL-FLAG (WS-STATE-TABLE-COUNT)
+               PERFORM READ-STATE-TAX-RECORD
+           END-IF.
+
+       READ-GARNISHMENT-RECORD.
+           READ GARNISHMENT-FILE
+               AT END MOVE 'Y' TO WS-GARNISHMENT-EOF
+           END-READ.
+
+       LOAD-GARNISHMENT-ENTRY.
+           IF WS-GARNISHMENT-TABLE-COUNT >= WS-GARNISHMENT-TABLE-MAX
+               DISPLAY "GARNISHMENT TABLE FULL AT "
+                       WS-GARNISHMENT-TABLE-MAX
+                       " ENTRIES -- REMAINING GARNISHMENT-DATA.DAT "
+                       "ROWS IGNORED"
+               MOVE 'Y' TO WS-GARNISHMENT-EOF
+           ELSE
+               ADD 1 TO WS-GARNISHMENT-TABLE-COUNT
+               MOVE GRN-EMP-ID TO
+                   GT-EMP-ID (WS-GARNISHMENT-TABLE-COUNT)
+               MOVE GRN-TYPE TO
+                   GT-TYPE (WS-GARNISHMENT-TABLE-COUNT)
+               MOVE GRN-AMOUNT-TYPE TO
+                   GT-AMOUNT-TYPE (WS-GARNISHMENT-TABLE-COUNT)
+               MOVE GRN-AMOUNT TO
+                   GT-AMOUNT (WS-GARNISHMENT-TABLE-COUNT)
+               MOVE GRN-PRIORITY TO
+                   GT-PRIORITY (WS-GARNISHMENT-TABLE-COUNT)
+               PERFORM READ-GARNISHMENT-RECORD
+           END-IF.
+
+       READ-RAW-EMPLOYEE.
+           READ RAW-EMPLOYEE-FILE
+               AT END MOVE 'Y' TO WS-RAW-EOF
+           END-READ.
+
+       VALIDATE-EMPLOYEES.
+           PERFORM VALIDATE-RAW-RECORD
+           IF RECORD-REJECTED
+               PERFORM WRITE-EXCEPTION
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               PERFORM WRITE-VALID-RECORD
+               ADD 1 TO WS-ACCEPTED-COUNT
+           END-IF
+           PERFORM READ-RAW-EMPLOYEE.
+
+       VALIDATE-RAW-RECORD.
+           MOVE 'N' TO WS-REJECT-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           EVALUATE TRUE
+               WHEN RAW-EMP-ID = ZERO
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE "INVALID EMPLOYEE ID" TO WS-REJECT-REASON
+               WHEN RAW-EMP-HOURLY-RATE = ZERO
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE "MISSING HOURLY RATE" TO WS-REJECT-REASON
+               WHEN RAW-EMP-HOURLY-RATE > WS-MAX-HOURLY-RATE
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE "HOURLY RATE EXCEEDS MAXIMUM"
+                       TO WS-REJECT-REASON
+               WHEN RAW-EMP-HOURS-WORKED > WS-MAX-HOURS-WORKED
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE "HOURS WORKED EXCEEDS MAXIMUM"
+                       TO WS-REJECT-REASON
+               WHEN RAW-EMP-HOURS-WORKED < WS-MIN-HOURS-WORKED
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE "CORRECTION HOURS EXCEED MAX MAGNITUDE"
+                       TO WS-REJECT-REASON
+               WHEN RAW-EMP-HOURS-WORKED < ZERO
+                    AND NOT CORRECTION-REQUESTED
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE "NEGATIVE HOURS REQUIRE CORRECTION MODE"
+                       TO WS-REJECT-REASON
+               WHEN RAW-EMP-HOURS-WORKED < ZERO
+                    AND RAW-EMP-ORIG-PAY-DATE = ZERO
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE "CORRECTION MISSING ORIGINAL PAY DATE"
+                       TO WS-REJECT-REASON
+               WHEN OTHER
+                   PERFORM CHECK-RAW-STATE
+           END-EVALUATE.
+
+       CHECK-RAW-STATE.
+           SET WS-VALID-STATE-IDX TO 1
+           SEARCH STATE-TAX-ENTRY
+               AT END
+                   MOVE 'Y' TO WS-REJECT-SW
+                   MOVE "UNKNOWN EMPLOYEE STATE" TO WS-REJECT-REASON
+               WHEN ST-STATE-CODE (WS-VALID-STATE-IDX) =
+                    RAW-EMP-STATE
+                   CONTINUE
+           END-SEARCH.
+
+       WRITE-EXCEPTION.
+           STRING "EMP ID: " RAW-EMP-ID
+                  "  NAME: " RAW-EMP-NAME
+                  "  REASON: " WS-REJECT-REASON
+                  DELIMITED BY SIZE INTO EXCEPTIONS-LINE
+           WRITE EXCEPTIONS-LINE.
+
+       WRITE-VALID-RECORD.
+           MOVE RAW-EMP-ID TO VALID-EMP-ID
+           MOVE RAW-EMP-NAME TO VALID-EMP-NAME
+           MOVE RAW-EMP-HOURLY-RATE TO VALID-EMP-HOURLY-RATE
+           MOVE RAW-EMP-HOURS-WORKED TO VALID-EMP-HOURS-WORKED
+           MOVE RAW-EMP-STATE TO VALID-EMP-STATE
+           MOVE RAW-EMP-STATUS TO VALID-EMP-STATUS
+           MOVE RAW-EMP-ALLOWANCES TO VALID-EMP-ALLOWANCES
+           MOVE RAW-EMP-BANK-ROUTING TO VALID-EMP-BANK-ROUTING
+           MOVE RAW-EMP-BANK-ACCOUNT TO VALID-EMP-BANK-ACCOUNT
+           MOVE RAW-EMP-DEPT TO VALID-EMP-DEPT
+           MOVE RAW-EMP-ORIG-PAY-DATE TO VALID-EMP-ORIG-PAY-DATE
+           WRITE VALID-EMPLOYEE-RECORD.
+
+       START-VALIDATED-RUN.
+           CLOSE RAW-EMPLOYEE-FILE
+           CLOSE VALID-EMPLOYEE-FILE
+           CLOSE EXCEPTIONS-FILE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-EMP-DEPT
+               ON ASCENDING KEY SRT-EMP-ID
+               USING VALID-EMPLOYEE-FILE
+               GIVING EMPLOYEE-FILE
+           OPEN INPUT EMPLOYEE-FILE
+           PERFORM READ-EMPLOYEE
+           IF RESTART-REQUESTED
+               PERFORM SKIP-PROCESSED-EMPLOYEE
+                   UNTIL WS-EOF = 'Y'
+                      OR EMP-DEPT > WS-CHECKPOINT-DEPT
+                      OR (EMP-DEPT = WS-CHECKPOINT-DEPT AND
+                          EMP-ID > WS-CHECKPOINT-EMP-ID)
+           END-IF.
+
+       SKIP-PROCESSED-EMPLOYEE.
            PERFORM READ-EMPLOYEE.
-       
+
        READ-EMPLOYEE.
            READ EMPLOYEE-FILE
                AT END MOVE 'Y' TO WS-EOF
            END-READ.
-       
+
        PROCESS-EMPLOYEES.
+           MOVE 'Y' TO WS-EMPLOYEE-PROCESSED-SW
+           PERFORM CHECK-DEPARTMENT-BREAK
            PERFORM CALCULATE-PAY
+           PERFORM READ-YTD-RECORD
            PERFORM CALCULATE-DEDUCTIONS
            PERFORM CALCULATE-NET-PAY
+           PERFORM UPDATE-YTD-RECORD
            PERFORM PRINT-PAY-STUB
+           PERFORM ACCUMULATE-CONTROL-TOTALS
+           PERFORM ACCUMULATE-DEPT-TOTALS
+           IF NOT CORRECTION-REQUESTED
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           PERFORM WRITE-DIRECT-DEPOSIT-RECORD
            PERFORM READ-EMPLOYEE.
+
+       CHECK-DEPARTMENT-BREAK.
+           IF FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD-SW
+               MOVE EMP-DEPT TO WS-PREV-DEPT
+           ELSE
+               IF EMP-DEPT NOT = WS-PREV-DEPT
+                   PERFORM PRINT-DEPT-SUBTOTAL
+                   MOVE EMP-DEPT TO WS-PREV-DEPT
+               END-IF
+           END-IF.
+
+       ACCUMULATE-DEPT-TOTALS.
+           ADD WS-GROSS-PAY TO WS-DEPT-GROSS-TOTAL
+           ADD WS-TOTAL-DED TO WS-DEPT-DED-TOTAL
+           ADD WS-NET-PAY TO WS-DEPT-NET-TOTAL
+           ADD 1 TO WS-DEPT-EMP-COUNT.
+
+       PRINT-DEPT-SUBTOTAL.
+           MOVE WS-DEPT-GROSS-TOTAL TO DSP-DEPT-GROSS
+           MOVE WS-DEPT-DED-TOTAL TO DSP-DEPT-DED
+           MOVE WS-DEPT-NET-TOTAL TO DSP-DEPT-NET
+           MOVE WS-DEPT-EMP-COUNT TO DSP-DEPT-EMP-COUNT
+
+           WRITE REPORT-LINE FROM BLANK-LINE
+           WRITE REPORT-LINE FROM SEPARATOR-LINE
+
+           STRING "DEPARTMENT SUBTOTAL (" WS-PREV-DEPT "): "
+                  DSP-DEPT-EMP-COUNT " EMPLOYEE(S)"
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING "  Department Gross Pay: " DSP-DEPT-GROSS
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING "  Department Deductions: " DSP-DEPT-DED
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING "  Department Net Pay: " DSP-DEPT-NET
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM SEPARATOR-LINE
+
+           MOVE ZERO TO WS-DEPT-GROSS-TOTAL
+           MOVE ZERO TO WS-DEPT-DED-TOTAL
+           MOVE ZERO TO WS-DEPT-NET-TOTAL
+           MOVE ZERO TO WS-DEPT-EMP-COUNT.
+
+       WRITE-CHECKPOINT.
+           MOVE EMP-DEPT TO CKPT-EMP-DEPT
+           MOVE EMP-ID TO CKPT-EMP-ID
+           MOVE WS-TOTAL-GROSS-PAY TO CKPT-TOTAL-GROSS-PAY
+           MOVE WS-TOTAL-FEDERAL-TAX TO CKPT-TOTAL-FEDERAL-TAX
+           MOVE WS-TOTAL-STATE-TAX TO CKPT-TOTAL-STATE-TAX
+           MOVE WS-TOTAL-FICA TO CKPT-TOTAL-FICA
+           MOVE WS-TOTAL-NET-PAY TO CKPT-TOTAL-NET-PAY
+           MOVE WS-TOTAL-EMP-COUNT TO CKPT-TOTAL-EMP-COUNT
+           MOVE WS-DEPT-GROSS-TOTAL TO CKPT-DEPT-GROSS-TOTAL
+           MOVE WS-DEPT-DED-TOTAL TO CKPT-DEPT-DED-TOTAL
+           MOVE WS-DEPT-NET-TOTAL TO CKPT-DEPT-NET-TOTAL
+           MOVE WS-DEPT-EMP-COUNT TO CKPT-DEPT-EMP-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-DIRECT-DEPOSIT-RECORD.
+           MOVE EMP-BANK-ROUTING (1:8) TO DD-RECEIVING-DFI-ID
+           MOVE EMP-BANK-ROUTING (9:1) TO DD-CHECK-DIGIT
+           MOVE EMP-BANK-ACCOUNT TO DD-DFI-ACCOUNT-NUMBER
+           IF WS-NET-PAY < ZERO
+               MOVE "27" TO DD-TRANSACTION-CODE
+               COMPUTE DD-AMOUNT = WS-NET-PAY * -100
+           ELSE
+               MOVE "22" TO DD-TRANSACTION-CODE
+               COMPUTE DD-AMOUNT = WS-NET-PAY * 100
+           END-IF
+           MOVE EMP-ID TO DD-INDIVIDUAL-ID-NUMBER
+           MOVE EMP-NAME TO DD-INDIVIDUAL-NAME
+           MOVE SPACES TO DD-DISCRETIONARY-DATA
+           MOVE ZERO TO DD-TRACE-NUMBER
+           MOVE EMP-BANK-ROUTING (1:8) TO DD-TRACE-NUMBER (1:8)
+           MOVE EMP-ID TO DD-TRACE-NUMBER (11:5)
+           WRITE DIRECT-DEPOSIT-RECORD.
+
+       ACCUMULATE-CONTROL-TOTALS.
+           ADD WS-GROSS-PAY TO WS-TOTAL-GROSS-PAY
+           ADD WS-FEDERAL-TAX TO WS-TOTAL-FEDERAL-TAX
+           ADD WS-STATE-TAX WS-LOCAL-TAX TO WS-TOTAL-STATE-TAX
+           ADD WS-SOC-SEC WS-MEDICARE TO WS-TOTAL-FICA
+           ADD WS-NET-PAY TO WS-TOTAL-NET-PAY
+           ADD 1 TO WS-TOTAL-EMP-COUNT.
+
+       READ-YTD-RECORD.
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ YTD-FILE
+               INVALID KEY
+                   MOVE ZERO TO YTD-GROSS-YTD
+                   MOVE ZERO TO YTD-SOC-SEC-YTD
+           END-READ.
+
+       UPDATE-YTD-RECORD.
+           ADD WS-GROSS-PAY TO YTD-GROSS-YTD
+           ADD WS-SOC-SEC TO YTD-SOC-SEC-YTD
+           REWRITE YTD-RECORD
+               INVALID KEY
+                   WRITE YTD-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR WRITING YTD RECORD FOR "
+                                   EMP-ID
+                   END-WRITE
+           END-REWRITE.
        
        CALCULATE-PAY.
-           IF EMP-HOURS-WORKED > 40
-               MOVE 40 TO WS-REGULAR-HOURS
-               COMPUTE WS-OVERTIME-HOURS = EMP-HOURS-WORKED - 40
+           IF EMP-HOURS-WORKED > WS-OT-THRESHOLD
+               MOVE WS-OT-THRESHOLD TO WS-REGULAR-HOURS
+               COMPUTE WS-OVERTIME-HOURS =
+                   EMP-HOURS-WORKED - WS-OT-THRESHOLD
            ELSE
                MOVE EMP-HOURS-WORKED TO WS-REGULAR-HOURS
                MOVE ZERO TO WS-OVERTIME-HOURS
@@ -123,27 +742,95 @@
        
        CALCULATE-DEDUCTIONS.
            COMPUTE WS-FEDERAL-TAX = WS-GROSS-PAY * FEDERAL-RATE
-           
-           EVALUATE EMP-STATE
-               WHEN "CA" COMPUTE WS-STATE-TAX = 
-                         WS-GROSS-PAY * CA-STATE-RATE
-               WHEN "NY" COMPUTE WS-STATE-TAX = 
-                         WS-GROSS-PAY * NY-STATE-RATE
-               WHEN "TX" COMPUTE WS-STATE-TAX = 
-                         WS-GROSS-PAY * TX-STATE-RATE
-               WHEN "FL" COMPUTE WS-STATE-TAX = 
-                         WS-GROSS-PAY * FL-STATE-RATE
-               WHEN "WA" COMPUTE WS-STATE-TAX = 
-                         WS-GROSS-PAY * WA-STATE-RATE
-               WHEN OTHER MOVE ZERO TO WS-STATE-TAX
-           END-EVALUATE
-           
-           COMPUTE WS-SOC-SEC = WS-GROSS-PAY * SOC-SEC-RATE
+
+           PERFORM LOOKUP-STATE-TAX-RATE
+
+      * NOTE: the cap is applied against YTD-GROSS-YTD as of TODAY,
+      * not as of the pay date being reversed. A correction refunds
+      * the correct amount only when no other pay period has moved
+      * wages across the wage-base boundary since; per-period SS
+      * withheld is not retained, so an exact historical refund is
+      * not possible with the data this system carries.
+           IF YTD-GROSS-YTD >= SOC-SEC-WAGE-BASE
+               MOVE SOC-SEC-WAGE-BASE TO WS-OLD-CAPPED-WAGES
+           ELSE
+               MOVE YTD-GROSS-YTD TO WS-OLD-CAPPED-WAGES
+           END-IF
+           IF YTD-GROSS-YTD + WS-GROSS-PAY >= SOC-SEC-WAGE-BASE
+               MOVE SOC-SEC-WAGE-BASE TO WS-NEW-CAPPED-WAGES
+           ELSE
+               COMPUTE WS-NEW-CAPPED-WAGES =
+                   YTD-GROSS-YTD + WS-GROSS-PAY
+           END-IF
+           COMPUTE WS-SOC-SEC =
+               (WS-NEW-CAPPED-WAGES - WS-OLD-CAPPED-WAGES)
+                   * SOC-SEC-RATE
            COMPUTE WS-MEDICARE = WS-GROSS-PAY * MEDICARE-RATE
-           
+
+           IF EMP-HOURS-WORKED < ZERO
+               MOVE ZERO TO WS-GARNISHMENT-TOTAL
+               MOVE ZERO TO WS-EMP-GARNISHMENT-COUNT
+           ELSE
+               PERFORM CALCULATE-GARNISHMENTS
+           END-IF
+
            COMPUTE WS-TOTAL-DED = WS-FEDERAL-TAX + WS-STATE-TAX +
-                                  WS-SOC-SEC + WS-MEDICARE.
-       
+                                  WS-LOCAL-TAX + WS-SOC-SEC +
+                                  WS-MEDICARE + WS-GARNISHMENT-TOTAL.
+
+       LOOKUP-STATE-TAX-RATE.
+           MOVE ZERO TO WS-STATE-TAX
+           MOVE ZERO TO WS-LOCAL-TAX
+           SET WS-VALID-STATE-IDX TO 1
+           SEARCH STATE-TAX-ENTRY
+               AT END
+                   CONTINUE
+               WHEN ST-STATE-CODE (WS-VALID-STATE-IDX) = EMP-STATE
+                   COMPUTE WS-STATE-TAX =
+                       WS-GROSS-PAY * ST-STATE-RATE (WS-VALID-STATE-IDX)
+                   IF ST-HAS-LOCAL-TAX (WS-VALID-STATE-IDX)
+                       COMPUTE WS-LOCAL-TAX =
+                           WS-GROSS-PAY * LOCAL-TAX-RATE
+                   END-IF
+           END-SEARCH.
+
+       CALCULATE-GARNISHMENTS.
+           MOVE ZERO TO WS-GARNISHMENT-TOTAL
+           MOVE ZERO TO WS-EMP-GARNISHMENT-COUNT
+           MOVE 1 TO WS-PRIORITY-LEVEL
+           PERFORM SCAN-GARNISHMENTS-AT-PRIORITY
+               UNTIL WS-PRIORITY-LEVEL > 9.
+
+       SCAN-GARNISHMENTS-AT-PRIORITY.
+           SET WS-GARNISHMENT-IDX TO 1
+           PERFORM APPLY-GARNISHMENT-ENTRY
+               UNTIL WS-GARNISHMENT-IDX > WS-GARNISHMENT-TABLE-COUNT
+           ADD 1 TO WS-PRIORITY-LEVEL.
+
+       APPLY-GARNISHMENT-ENTRY.
+           IF GT-EMP-ID (WS-GARNISHMENT-IDX) = EMP-ID
+              AND GT-PRIORITY (WS-GARNISHMENT-IDX) = WS-PRIORITY-LEVEL
+               PERFORM ADD-GARNISHMENT-DEDUCTION
+           END-IF
+           SET WS-GARNISHMENT-IDX UP BY 1.
+
+       ADD-GARNISHMENT-DEDUCTION.
+           IF GT-IS-PERCENT (WS-GARNISHMENT-IDX)
+               COMPUTE WS-CURRENT-GARNISHMENT-AMT ROUNDED =
+                   WS-GROSS-PAY * GT-AMOUNT (WS-GARNISHMENT-IDX)
+           ELSE
+               MOVE GT-AMOUNT (WS-GARNISHMENT-IDX) TO
+                   WS-CURRENT-GARNISHMENT-AMT
+           END-IF
+           ADD WS-CURRENT-GARNISHMENT-AMT TO WS-GARNISHMENT-TOTAL
+           IF WS-EMP-GARNISHMENT-COUNT < 9
+               ADD 1 TO WS-EMP-GARNISHMENT-COUNT
+               MOVE GT-TYPE (WS-GARNISHMENT-IDX) TO
+                   EMP-GRN-TYPE (WS-EMP-GARNISHMENT-COUNT)
+               MOVE WS-CURRENT-GARNISHMENT-AMT TO
+                   EMP-GRN-AMOUNT (WS-EMP-GARNISHMENT-COUNT)
+           END-IF.
+
        CALCULATE-NET-PAY.
            COMPUTE WS-NET-PAY = WS-GROSS-PAY - WS-TOTAL-DED.
        
@@ -156,6 +843,7 @@
            MOVE WS-GROSS-PAY TO DSP-GROSS-PAY
            MOVE WS-FEDERAL-TAX TO DSP-FEDERAL-TAX
            MOVE WS-STATE-TAX TO DSP-STATE-TAX
+           MOVE WS-LOCAL-TAX TO DSP-LOCAL-TAX
            MOVE WS-SOC-SEC TO DSP-SOC-SEC
            MOVE WS-MEDICARE TO DSP-MEDICARE
            MOVE WS-TOTAL-DED TO DSP-TOTAL-DED
@@ -172,8 +860,23 @@
            STRING "Employee Name: " EMP-NAME DELIMITED BY SIZE
                INTO REPORT-LINE
            WRITE REPORT-LINE
-           
-           MOVE "Pay Period: WEEKLY" TO REPORT-LINE
+
+           STRING "Department: " EMP-DEPT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           IF EMP-HOURS-WORKED < ZERO
+               MOVE "*** CORRECTION - REVERSAL OF PRIOR PAY PERIOD ***"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+
+               STRING "Original Pay Date: " EMP-ORIG-PAY-DATE
+                      DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+
+           STRING "Pay Period: " WS-PAY-PERIOD-OPTION
+                  DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
            WRITE REPORT-LINE FROM BLANK-LINE
            
@@ -205,7 +908,11 @@
            STRING "  State Tax (" EMP-STATE "): " DSP-STATE-TAX
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
+
+           STRING "  Local Tax: " DSP-LOCAL-TAX
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
            STRING "  Social Security: " DSP-SOC-SEC
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
@@ -213,7 +920,13 @@
            STRING "  Medicare: " DSP-MEDICARE
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
-           
+
+           IF WS-EMP-GARNISHMENT-COUNT > 0
+               SET WS-EMP-GRN-IDX TO 1
+               PERFORM PRINT-EMP-GARNISHMENT-LINE
+                   UNTIL WS-EMP-GRN-IDX > WS-EMP-GARNISHMENT-COUNT
+           END-IF
+
            STRING "  TOTAL DEDUCTIONS: " DSP-TOTAL-DED
                   DELIMITED BY SIZE INTO REPORT-LINE
            WRITE REPORT-LINE
@@ -225,9 +938,75 @@
            WRITE REPORT-LINE FROM SEPARATOR-LINE
            
            DISPLAY "Processed: " EMP-NAME " - Net Pay: " DSP-NET-PAY.
-       
+
+       PRINT-EMP-GARNISHMENT-LINE.
+           MOVE EMP-GRN-AMOUNT (WS-EMP-GRN-IDX) TO DSP-EMP-GRN-AMOUNT
+           STRING "  Garnishment (" EMP-GRN-TYPE (WS-EMP-GRN-IDX)
+                  "): " DSP-EMP-GRN-AMOUNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           SET WS-EMP-GRN-IDX UP BY 1.
+
+       PRINT-SUMMARY-REPORT.
+           MOVE WS-TOTAL-GROSS-PAY TO DSP-TOT-GROSS-PAY
+           MOVE WS-TOTAL-FEDERAL-TAX TO DSP-TOT-FEDERAL-TAX
+           MOVE WS-TOTAL-STATE-TAX TO DSP-TOT-STATE-TAX
+           MOVE WS-TOTAL-FICA TO DSP-TOT-FICA
+           MOVE WS-TOTAL-NET-PAY TO DSP-TOT-NET-PAY
+           MOVE WS-TOTAL-EMP-COUNT TO DSP-TOT-EMP-COUNT
+
+           IF CORRECTION-REQUESTED
+               OPEN EXTEND SUMMARY-FILE
+           ELSE
+               OPEN OUTPUT SUMMARY-FILE
+           END-IF
+
+           MOVE SPACES TO SUMMARY-LINE
+           WRITE SUMMARY-LINE FROM SEPARATOR-LINE
+           IF CORRECTION-REQUESTED
+               MOVE "CORRECTION BATCH CONTROL TOTALS SUMMARY"
+                   TO SUMMARY-LINE
+           ELSE
+               MOVE "PAYROLL CONTROL TOTALS SUMMARY" TO SUMMARY-LINE
+           END-IF
+           WRITE SUMMARY-LINE
+           WRITE SUMMARY-LINE FROM SEPARATOR-LINE
+           WRITE SUMMARY-LINE FROM BLANK-LINE
+
+           STRING "Employees Processed: " DSP-TOT-EMP-COUNT
+                  DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           WRITE SUMMARY-LINE FROM BLANK-LINE
+
+           STRING "Total Gross Pay:      " DSP-TOT-GROSS-PAY
+                  DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           STRING "Total Federal Tax:    " DSP-TOT-FEDERAL-TAX
+                  DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           STRING "Total State/Local Tax:" DSP-TOT-STATE-TAX
+                  DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           STRING "Total FICA:           " DSP-TOT-FICA
+                  DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           STRING "Total Net Pay:        " DSP-TOT-NET-PAY
+                  DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           WRITE SUMMARY-LINE FROM SEPARATOR-LINE
+
+           CLOSE SUMMARY-FILE.
+
        TERMINATION.
            CLOSE EMPLOYEE-FILE
            CLOSE REPORT-FILE
+           CLOSE DIRECT-DEPOSIT-FILE
+           CLOSE YTD-FILE
            DISPLAY "Payroll processing complete!"
-           DISPLAY "Report saved to payroll-report.txt".
\ No newline at end of file
+           DISPLAY "Report saved to payroll-report.txt"
+           DISPLAY "Summary saved to summary-report.txt"
+           DISPLAY "Direct deposit file saved to direct-deposit.dat".
